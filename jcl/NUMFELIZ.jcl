@@ -0,0 +1,71 @@
+//NUMFELIZ JOB (ACCTNO),'FELICIDAD AUDIT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*--------------------------------------------------------------
+//* Overnight batch run of NUMEROS_FELICES against the daily
+//* reference-number list for the felicidad audit.
+//*
+//* Drives the file-based processing option (menu 3, via SYSIN
+//* cards below) instead of the interactive menu.
+//*
+//* PARM= supplies the operator/job id recorded on every audit
+//* record (ACCEPT ... FROM COMMAND-LINE in the program); change
+//* it to identify whichever job submission produced this run.
+//*
+//* Restart: the program writes a checkpoint record to CKPTFILE
+//* every N processed records (see n-checkpoint in working
+//* storage) and, on the next run, skips that many records
+//* before resuming - so a job that abends partway through
+//* NUMENTRA does not have to reprocess records already written
+//* to NUMSALE. If this step abends, just resubmit the job (or
+//* restart at NUMFELIZ with RD=R); CKPTFILE carries the resume
+//* point. On a clean end-of-file CKPTFILE is reset to zero so
+//* the next day's run starts from the top of the new list.
+//*
+//* CKPTFILE, NUMSALE and AUDITLOG must already be cataloged before
+//* the first run of this job (one-time DISP=(NEW,CATLG,CATLG)
+//* allocation, e.g. via IEFBR14 - not repeated here). OUTFILE and
+//* CKPTFILE are opened below with DISP=OLD, not MOD: on z/OS,
+//* DISP=MOD positions a sequential dataset at end-of-file on open
+//* regardless of the COBOL OPEN verb, so an unconditional
+//* OPEN OUTPUT (GRABAR-CHECKPOINT every checkpoint, and
+//* PROCESAR-ARCHIVO's OPEN OUTPUT archivo-salida on a fresh,
+//* non-resumed run) would append instead of replacing. DISP=OLD
+//* lets those OPEN OUTPUTs truncate the dataset the way the
+//* program expects - a fresh day's NUMSALE replaces yesterday's,
+//* and a resumed run instead takes the OPEN EXTEND branch.
+//* AUDITLOG is opened OUTPUT/EXTEND by the program (never truncated
+//* on purpose - it is a running compliance trail across days), so
+//* it keeps DISP=(MOD,CATLG,CATLG) to append across job runs while
+//* still catloging the dataset on both normal and abend step end.
+//*
+//* PROCESAR-ARCHIVO closes and reopens (EXTEND) NUMSALE at every
+//* checkpoint boundary, immediately before writing the checkpoint
+//* record, so the checkpointed record count and the records
+//* physically flushed to NUMSALE never drift apart on a restart.
+//*
+//* CACHEDAT is the VSAM KSDS backing the keyed classification
+//* cache (ORGANIZATION INDEXED, RECORD KEY cache-key) and must
+//* likewise be pre-defined with IDCAMS DEFINE CLUSTER before the
+//* first run - not repeated here. archivo-cache is opened I-O
+//* unconditionally at program startup, so a missing CACHEDAT DD
+//* fails the job before any record is processed.
+//*--------------------------------------------------------------
+//NUMFELIZ EXEC PGM=NUMEROS_FELICES,PARM='NUMFELIZ'
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//INFILE   DD DISP=SHR,DSN=PROD.FELICIDAD.NUMENTRA
+//OUTFILE  DD DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.FELICIDAD.NUMSALE,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REPORTE  DD SYSOUT=*
+//AUDITLOG DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.FELICIDAD.AUDITLOG,
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CKPTFILE DD DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.FELICIDAD.CKPTFILE,
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//CACHEDAT DD DISP=SHR,DSN=PROD.FELICIDAD.CACHEDAT
+//SYSIN    DD  *
+3
+2
+/*
+//SYSOUT   DD SYSOUT=*
