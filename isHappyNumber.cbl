@@ -1,7 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NUMEROS_FELICES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-entrada ASSIGN TO "INFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS fs-entrada.
+           SELECT archivo-salida ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-salida.
+           SELECT archivo-reporte ASSIGN TO "REPORTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-reporte.
+           SELECT archivo-auditoria ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-auditoria.
+           SELECT archivo-checkpoint ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-checkpoint.
+           SELECT archivo-cache ASSIGN TO "CACHEDAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS cache-key
+               FILE STATUS IS fs-cache.
        DATA DIVISION.
        FILE SECTION.
+       FD archivo-entrada.
+       01 reg-entrada PIC 9(36).
+       FD archivo-salida.
+       01 reg-salida PIC X(80).
+       FD archivo-reporte.
+       01 reg-reporte PIC X(80).
+       FD archivo-auditoria.
+       01 reg-auditoria PIC X(100).
+       FD archivo-checkpoint.
+       01 reg-checkpoint PIC 9(9).
+       FD archivo-cache.
+       01 reg-cache.
+           05 cache-key PIC 9(36).
+           05 cache-res PIC 9.
+           05 cache-aux PIC 999.
        WORKING-STORAGE SECTION.
        01 aux PIC 999 VALUE 0.
        01 rem PIC 9(36).
@@ -10,42 +48,514 @@
        01 suma PIC 9(36).
        01 res PIC 9.
        01 opc PIC 9(36).
+       01 num-orig PIC 9(36).
+       01 fs-entrada PIC XX.
+       01 fs-salida PIC XX.
+       01 fs-reporte PIC XX.
+       01 fs-auditoria PIC XX.
+       01 operador-id PIC X(8) VALUE 'OPER01'.
+       01 fecha-hora-actual PIC X(21).
+       01 reg-auditoria-ws.
+           05 aud-num PIC Z(35)9.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 aud-res PIC X(35).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 aud-fecha-hora PIC X(14).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 aud-operador PIC X(8).
+       01 fin-archivo-sw PIC X VALUE 'N'.
+           88 fin-archivo VALUE 'S'.
+       01 error-lote-sw PIC X VALUE 'N'.
+           88 error-lote VALUE 'S'.
+       01 reg-salida-ws.
+           05 ws-sal-num PIC 9(36).
+           05 FILLER PIC X(3) VALUE " - ".
+           05 ws-sal-res PIC X(35).
+       01 fecha-reporte-ws.
+           05 frep-anio PIC 9(4).
+           05 frep-mes PIC 9(2).
+           05 frep-dia PIC 9(2).
+       01 num-pagina PIC 9(4) VALUE 0.
+       01 lineas-pagina PIC 9(3) VALUE 0.
+       01 max-lineas-pagina PIC 9(3) VALUE 20.
+       01 linea-encabezado-1 PIC X(80).
+       01 linea-encabezado-2 PIC X(80).
+       01 linea-detalle-rep.
+           05 det-num PIC Z(35)9.
+           05 FILLER PIC X(3) VALUE " - ".
+           05 det-clasif PIC X(35).
+       01 tabla-vistos.
+           05 vistos-tbl OCCURS 100 TIMES PIC 9(36) VALUE ZEROS.
+       01 vistos-count PIC 9(3) VALUE 0.
+       01 vistos-idx PIC 9(3).
+       01 ciclo-sw PIC X VALUE 'N'.
+           88 ciclo-encontrado VALUE 'S'.
+       01 opc-str PIC X(2).
+       01 num-str PIC X(36).
+       01 max-opcion PIC 9 VALUE 6.
+       01 valido-sw PIC X VALUE 'N'.
+           88 entrada-valida VALUE 'S'.
+       01 ws-campo-validar PIC X(36).
+       01 ws-campo-trim PIC X(36).
+       01 ws-campo-len PIC 9(2).
+       01 ws-digito-idx PIC 9(2).
+       01 ws-solo-digitos-sw PIC X VALUE 'N'.
+           88 solo-digitos VALUE 'S'.
+       01 potencia PIC 9(2) VALUE 2.
+       01 potencia-str PIC X(2).
+       01 ws-pot-ed PIC Z9.
+       01 ws-clasif-texto PIC X(35).
+       01 sesion-total PIC 9(6) VALUE 0.
+       01 sesion-felices PIC 9(6) VALUE 0.
+       01 sesion-no-felices PIC 9(6) VALUE 0.
+       01 sesion-suma-aux PIC 9(9) VALUE 0.
+       01 sesion-promedio PIC 9(6)V99 VALUE 0.
+       01 sesion-promedio-ed PIC ZZZZZ9.99.
+       01 fs-checkpoint PIC XX.
+       01 fin-checkpoint-sw PIC X VALUE 'N'.
+           88 fin-checkpoint VALUE 'S'.
+       01 n-checkpoint PIC 9(4) VALUE 50.
+       01 contador-registros PIC 9(9) VALUE 0.
+       01 registros-a-saltar PIC 9(9) VALUE 0.
+       01 fs-cache PIC XX.
+       01 cache-encontrado-sw PIC X VALUE 'N'.
+           88 cache-encontrado VALUE 'S'.
+       01 linea-traza PIC X(2000).
+       01 traza-ptr PIC 9(4).
+       01 traza-num-ed PIC Z(35)9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN OUTPUT archivo-reporte
+           IF fs-reporte NOT = "00"
+               DISPLAY "Error: no se pudo abrir archivo de reporte. "
+                   "Status " fs-reporte
+               STOP RUN
+           END-IF
+           OPEN EXTEND archivo-auditoria
+           IF fs-auditoria = "35"
+               OPEN OUTPUT archivo-auditoria
+           END-IF
+           OPEN I-O archivo-cache
+           IF fs-cache = "35"
+               OPEN OUTPUT archivo-cache
+               CLOSE archivo-cache
+               OPEN I-O archivo-cache
+           END-IF
+           PERFORM LEER-OPERADOR-ID
            PERFORM UNTIL opc = 2
-               DISPLAY"Menu Principal"
-               DISPLAY"1) Ver si es feliz"
-               DISPLAY"2) Salir"
-               DISPLAY">>"
-               ACCEPT opc
+               PERFORM LEER-OPCION
                IF opc = 1
-                   DISPLAY"Escribe numero "
-                   ACCEPT num
-                   PERFORM WITH TEST AFTER UNTIL suma = 1
-                       MOVE 0 TO suma
-                       MOVE 0 TO opc
-                       PERFORM WITH TEST AFTER UNTIL num = 0
-                           DIVIDE num BY 10 GIVING num REMAINDER rem
-                           MULTIPLY rem BY rem GIVING pow
-                           ADD pow TO suma
-                       END-PERFORM
-                       IF suma = 1
-                           MOVE 1 TO res
-                       ELSE
-                           MOVE suma TO num
-                           ADD 1 TO aux
-                           IF aux = 20
-                               MOVE 1 TO suma
-                               MOVE 0 TO res
-                           END-IF
-                       END-IF
-                   END-PERFORM
+                   PERFORM LEER-NUMERO
+                   MOVE num TO num-orig
+                   PERFORM CONSULTAR-CACHE
+                   IF NOT cache-encontrado
+                       PERFORM CALCULAR-FELIZ
+                       PERFORM GRABAR-CACHE
+                   END-IF
+                   PERFORM ESCRIBIR-DETALLE-REPORTE
+                   PERFORM ESCRIBIR-AUDITORIA
+                   PERFORM ACTUALIZAR-ESTADISTICAS
                    IF res = 1
                        DISPLAY "Es un numero feliz"
                    ELSE
                        DISPLAY "No es un numero feliz"
                    END-IF
                END-IF
+               IF opc = 3
+                   PERFORM PROCESAR-ARCHIVO
+               END-IF
+               IF opc = 4
+                   PERFORM OPCION-EXPONENTE
+               END-IF
+               IF opc = 5
+                   PERFORM MOSTRAR-ESTADISTICAS
+               END-IF
+               IF opc = 6
+                   PERFORM OPCION-TRAZA
+               END-IF
            END-PERFORM
+           CLOSE archivo-reporte
+           CLOSE archivo-auditoria
+           CLOSE archivo-cache
            STOP RUN.
+
+       LEER-OPCION.
+           MOVE 'N' TO valido-sw
+           PERFORM WITH TEST AFTER UNTIL entrada-valida
+               DISPLAY "Menu Principal"
+               DISPLAY "1) Ver si es feliz"
+               DISPLAY "2) Salir"
+               DISPLAY "3) Procesar archivo"
+               DISPLAY "4) Verificar con exponente"
+               DISPLAY "5) Ver estadisticas de sesion"
+               DISPLAY "6) Ver traza de un numero"
+               DISPLAY ">>"
+               ACCEPT opc-str
+               MOVE opc-str TO ws-campo-validar
+               PERFORM VALIDAR-SOLO-DIGITOS
+               IF solo-digitos
+                   AND FUNCTION NUMVAL(opc-str) >= 1
+                   AND FUNCTION NUMVAL(opc-str) <= max-opcion
+                   MOVE 'S' TO valido-sw
+                   MOVE FUNCTION NUMVAL(opc-str) TO opc
+               ELSE
+                   DISPLAY "Opcion invalida. Ingrese un numero de 1 a "
+                       max-opcion
+               END-IF
+           END-PERFORM.
+
+       LEER-EXPONENTE.
+           MOVE 'N' TO valido-sw
+           PERFORM WITH TEST AFTER UNTIL entrada-valida
+               DISPLAY "Escribe el exponente (2-9) "
+               ACCEPT potencia-str
+               MOVE potencia-str TO ws-campo-validar
+               PERFORM VALIDAR-SOLO-DIGITOS
+               IF solo-digitos
+                   AND FUNCTION NUMVAL(potencia-str) >= 2
+                   AND FUNCTION NUMVAL(potencia-str) <= 9
+                   MOVE 'S' TO valido-sw
+                   MOVE FUNCTION NUMVAL(potencia-str) TO potencia
+               ELSE
+                   DISPLAY "Exponente invalido. Ingrese de 2 a 9"
+               END-IF
+           END-PERFORM.
+
+       LEER-NUMERO.
+           MOVE 'N' TO valido-sw
+           PERFORM WITH TEST AFTER UNTIL entrada-valida
+               DISPLAY "Escribe numero "
+               ACCEPT num-str
+               MOVE num-str TO ws-campo-validar
+               PERFORM VALIDAR-SOLO-DIGITOS
+               IF solo-digitos
+                   MOVE 'S' TO valido-sw
+                   MOVE FUNCTION NUMVAL(num-str) TO num
+               ELSE
+                   DISPLAY "Numero invalido. Ingrese solo digitos."
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-SOLO-DIGITOS.
+           MOVE SPACES TO ws-campo-trim
+           MOVE FUNCTION TRIM(ws-campo-validar) TO ws-campo-trim
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-campo-validar))
+               TO ws-campo-len
+           IF ws-campo-trim = SPACES
+               MOVE 'N' TO ws-solo-digitos-sw
+           ELSE
+               MOVE 'S' TO ws-solo-digitos-sw
+               PERFORM VARYING ws-digito-idx FROM 1 BY 1
+                       UNTIL ws-digito-idx > ws-campo-len
+                   IF ws-campo-trim(ws-digito-idx:1) < '0'
+                       OR ws-campo-trim(ws-digito-idx:1) > '9'
+                       MOVE 'N' TO ws-solo-digitos-sw
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CALCULAR-FELIZ.
+           MOVE 0 TO aux
+           MOVE 0 TO vistos-count
+           MOVE 'N' TO ciclo-sw
+           PERFORM WITH TEST AFTER UNTIL suma = 1 OR ciclo-encontrado
+               MOVE 0 TO suma
+               PERFORM WITH TEST AFTER UNTIL num = 0
+                   DIVIDE num BY 10 GIVING num REMAINDER rem
+                   COMPUTE pow = rem ** potencia
+                   ADD pow TO suma
+               END-PERFORM
+               ADD 1 TO aux
+               IF suma = 1
+                   MOVE 1 TO res
+                   IF vistos-count < 100
+                       ADD 1 TO vistos-count
+                       MOVE suma TO vistos-tbl(vistos-count)
+                   END-IF
+               ELSE
+                   PERFORM VARYING vistos-idx FROM 1 BY 1
+                           UNTIL vistos-idx > vistos-count
+                           OR ciclo-encontrado
+                       IF vistos-tbl(vistos-idx) = suma
+                           MOVE 'S' TO ciclo-sw
+                           MOVE 0 TO res
+                       END-IF
+                   END-PERFORM
+                   IF NOT ciclo-encontrado
+                       IF vistos-count >= 100
+                           DISPLAY "Secuencia demasiado larga, "
+                               "abortando deteccion de ciclo"
+                           MOVE 'S' TO ciclo-sw
+                           MOVE 0 TO res
+                       ELSE
+                           ADD 1 TO vistos-count
+                           MOVE suma TO vistos-tbl(vistos-count)
+                           MOVE suma TO num
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       PROCESAR-ARCHIVO.
+           MOVE 'N' TO fin-archivo-sw
+           MOVE 'N' TO error-lote-sw
+           PERFORM LEER-CHECKPOINT
+           MOVE registros-a-saltar TO contador-registros
+           OPEN INPUT archivo-entrada
+           IF fs-entrada NOT = "00"
+               DISPLAY "Error: no se pudo abrir archivo de entrada. "
+                   "Status " fs-entrada
+               MOVE 'S' TO fin-archivo-sw
+           ELSE
+               IF registros-a-saltar > 0
+                   DISPLAY "Reanudando tras el registro "
+                       registros-a-saltar
+                   PERFORM registros-a-saltar TIMES
+                       READ archivo-entrada
+                           AT END
+                               MOVE 'S' TO fin-archivo-sw
+                               MOVE 'S' TO error-lote-sw
+                       END-READ
+                   END-PERFORM
+                   OPEN EXTEND archivo-salida
+                   IF fs-salida = "35"
+                       OPEN OUTPUT archivo-salida
+                       IF fs-salida NOT = "00"
+                           DISPLAY "Error: no se pudo abrir archivo "
+                               "de salida. Status " fs-salida
+                           MOVE 'S' TO fin-archivo-sw
+                           MOVE 'S' TO error-lote-sw
+                       END-IF
+                   ELSE
+                       IF fs-salida NOT = "00"
+                           DISPLAY "Error: no se pudo reabrir archivo "
+                               "de salida. Status " fs-salida
+                           MOVE 'S' TO fin-archivo-sw
+                           MOVE 'S' TO error-lote-sw
+                       END-IF
+                   END-IF
+               ELSE
+                   OPEN OUTPUT archivo-salida
+                   IF fs-salida NOT = "00"
+                       DISPLAY "Error: no se pudo abrir archivo de "
+                           "salida. Status " fs-salida
+                       MOVE 'S' TO fin-archivo-sw
+                       MOVE 'S' TO error-lote-sw
+                   END-IF
+               END-IF
+               PERFORM UNTIL fin-archivo
+                   READ archivo-entrada
+                       AT END
+                           MOVE 'S' TO fin-archivo-sw
+                       NOT AT END
+                           MOVE reg-entrada TO num
+                           MOVE reg-entrada TO num-orig
+                           PERFORM CONSULTAR-CACHE
+                           IF NOT cache-encontrado
+                               PERFORM CALCULAR-FELIZ
+                               PERFORM GRABAR-CACHE
+                           END-IF
+                           PERFORM ESCRIBIR-DETALLE-REPORTE
+                           PERFORM ESCRIBIR-AUDITORIA
+                           PERFORM ACTUALIZAR-ESTADISTICAS
+                           MOVE reg-entrada TO ws-sal-num
+                           MOVE ws-clasif-texto TO ws-sal-res
+                           WRITE reg-salida FROM reg-salida-ws
+                           ADD 1 TO contador-registros
+                           IF FUNCTION MOD(contador-registros,
+                                   n-checkpoint) = 0
+                               CLOSE archivo-salida
+                               OPEN EXTEND archivo-salida
+                               PERFORM GRABAR-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE archivo-entrada
+               IF fs-salida = "00"
+                   CLOSE archivo-salida
+               END-IF
+               IF NOT error-lote
+                   MOVE 0 TO contador-registros
+                   PERFORM GRABAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+       LEER-CHECKPOINT.
+           MOVE 0 TO registros-a-saltar
+           MOVE 'N' TO fin-checkpoint-sw
+           OPEN INPUT archivo-checkpoint
+           IF fs-checkpoint = "00"
+               PERFORM UNTIL fin-checkpoint
+                   READ archivo-checkpoint
+                       AT END
+                           MOVE 'S' TO fin-checkpoint-sw
+                       NOT AT END
+                           MOVE reg-checkpoint TO registros-a-saltar
+                   END-READ
+               END-PERFORM
+               CLOSE archivo-checkpoint
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT archivo-checkpoint
+           IF fs-checkpoint NOT = "00"
+               DISPLAY "Aviso: no se pudo grabar el punto de "
+                   "reanudacion. Status " fs-checkpoint
+           ELSE
+               MOVE contador-registros TO reg-checkpoint
+               WRITE reg-checkpoint
+               CLOSE archivo-checkpoint
+           END-IF.
+
+       ESCRIBIR-ENCABEZADO-REPORTE.
+           ADD 1 TO num-pagina
+           MOVE FUNCTION CURRENT-DATE TO fecha-reporte-ws
+           MOVE SPACES TO linea-encabezado-1
+           MOVE SPACES TO linea-encabezado-2
+           STRING "Reporte Numeros Felices   Fecha: "
+               frep-dia "/" frep-mes "/" frep-anio
+               "   Pagina: " num-pagina
+               DELIMITED BY SIZE INTO linea-encabezado-1
+           STRING "Numero" DELIMITED BY SIZE
+               "   Clasificacion" DELIMITED BY SIZE
+               INTO linea-encabezado-2
+           WRITE reg-reporte FROM linea-encabezado-1
+           WRITE reg-reporte FROM linea-encabezado-2
+           MOVE 0 TO lineas-pagina.
+
+       ESCRIBIR-DETALLE-REPORTE.
+           IF num-pagina = 0 OR lineas-pagina >= max-lineas-pagina
+               PERFORM ESCRIBIR-ENCABEZADO-REPORTE
+           END-IF
+           MOVE num-orig TO det-num
+           PERFORM FORMATEAR-CLASIFICACION
+           MOVE ws-clasif-texto TO det-clasif
+           WRITE reg-reporte FROM linea-detalle-rep
+           ADD 1 TO lineas-pagina.
+
+       FORMATEAR-CLASIFICACION.
+           IF res = 1
+               MOVE "Es un numero feliz" TO ws-clasif-texto
+           ELSE
+               MOVE "No es un numero feliz" TO ws-clasif-texto
+           END-IF
+           IF potencia NOT = 2
+               MOVE potencia TO ws-pot-ed
+               STRING FUNCTION TRIM(ws-clasif-texto) DELIMITED BY SIZE
+                   " (potencia " DELIMITED BY SIZE
+                   FUNCTION TRIM(ws-pot-ed) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO ws-clasif-texto
+           END-IF.
+
+       CONSULTAR-CACHE.
+           MOVE 'N' TO cache-encontrado-sw
+           MOVE num-orig TO cache-key
+           READ archivo-cache
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO cache-encontrado-sw
+                   MOVE cache-res TO res
+                   MOVE cache-aux TO aux
+           END-READ.
+
+       GRABAR-CACHE.
+           MOVE num-orig TO cache-key
+           MOVE res TO cache-res
+           MOVE aux TO cache-aux
+           WRITE reg-cache
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       ACTUALIZAR-ESTADISTICAS.
+           ADD 1 TO sesion-total
+           ADD aux TO sesion-suma-aux
+           IF res = 1
+               ADD 1 TO sesion-felices
+           ELSE
+               ADD 1 TO sesion-no-felices
+           END-IF.
+
+       MOSTRAR-ESTADISTICAS.
+           IF sesion-total = 0
+               DISPLAY "No se ha verificado ningun numero aun"
+           ELSE
+               COMPUTE sesion-promedio
+                   = sesion-suma-aux / sesion-total
+               MOVE sesion-promedio TO sesion-promedio-ed
+               DISPLAY "Numeros verificados: " sesion-total
+               DISPLAY "Felices: " sesion-felices
+               DISPLAY "No felices: " sesion-no-felices
+               DISPLAY "Promedio de iteraciones: "
+                   sesion-promedio-ed
+           END-IF.
+
+       OPCION-TRAZA.
+           PERFORM LEER-NUMERO
+           MOVE num TO num-orig
+           PERFORM CALCULAR-FELIZ
+           PERFORM MOSTRAR-TRAZA
+           PERFORM ESCRIBIR-DETALLE-REPORTE
+           PERFORM ESCRIBIR-AUDITORIA
+           PERFORM ACTUALIZAR-ESTADISTICAS.
+
+       MOSTRAR-TRAZA.
+           MOVE SPACES TO linea-traza
+           MOVE 1 TO traza-ptr
+           MOVE num-orig TO traza-num-ed
+           STRING FUNCTION TRIM(traza-num-ed) DELIMITED BY SIZE
+               INTO linea-traza
+               WITH POINTER traza-ptr
+           PERFORM VARYING vistos-idx FROM 1 BY 1
+                   UNTIL vistos-idx > vistos-count
+               MOVE vistos-tbl(vistos-idx) TO traza-num-ed
+               STRING " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM(traza-num-ed) DELIMITED BY SIZE
+                   INTO linea-traza
+                   WITH POINTER traza-ptr
+           END-PERFORM
+           DISPLAY FUNCTION TRIM(linea-traza)
+           IF ciclo-encontrado
+               DISPLAY "(ciclo detectado, no es numero feliz)"
+           ELSE
+               DISPLAY "(llego a 1, es numero feliz)"
+           END-IF.
+
+       OPCION-EXPONENTE.
+           PERFORM LEER-NUMERO
+           MOVE num TO num-orig
+           PERFORM LEER-EXPONENTE
+           PERFORM CALCULAR-FELIZ
+           PERFORM ESCRIBIR-DETALLE-REPORTE
+           PERFORM ESCRIBIR-AUDITORIA
+           PERFORM ACTUALIZAR-ESTADISTICAS
+           IF res = 1
+               DISPLAY "Es un numero feliz para la potencia " potencia
+           ELSE
+               DISPLAY "No es un numero feliz para la potencia "
+                   potencia
+           END-IF
+           MOVE 2 TO potencia.
+
+       LEER-OPERADOR-ID.
+           MOVE SPACES TO operador-id
+           ACCEPT operador-id FROM COMMAND-LINE
+           IF operador-id = SPACES
+               DISPLAY "ID de operador (ENTER para OPER01): "
+               ACCEPT operador-id
+               IF operador-id = SPACES
+                   MOVE "OPER01" TO operador-id
+               END-IF
+           END-IF.
+
+       ESCRIBIR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO fecha-hora-actual
+           MOVE num-orig TO aud-num
+           PERFORM FORMATEAR-CLASIFICACION
+           MOVE ws-clasif-texto TO aud-res
+           MOVE fecha-hora-actual(1:14) TO aud-fecha-hora
+           MOVE operador-id TO aud-operador
+           WRITE reg-auditoria FROM reg-auditoria-ws.
        END PROGRAM NUMEROS_FELICES.
